@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSURANCE-SCHEDULE.
+       AUTHOR. MIKE DERUITER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNUCOBOL.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT IP-TAPES
+                ASSIGN TO "/tmp/TAPES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OP-INSURANCE
+                ASSIGN TO "/tmp/tape-insurance-schedule"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT EX-EXCEPTIONS
+                ASSIGN TO "/tmp/tape-insurance-exceptions"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SW-TAPES
+                ASSIGN TO "SORTWK1"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  IP-TAPES.
+       01  IP-TAPES-REC.
+            05  IP-TAPES-ARTIST         PIC X(20).
+            05  IP-TAPES-TITLE          PIC X(20).
+            05  IP-TAPES-YEAR           PIC X(04).
+            05  IP-TAPES-VALUE          PIC X(05).
+            05  IP-TAPES-VALUE-N REDEFINES
+                IP-TAPES-VALUE          PIC 999V99.
+            05  IP-TAPES-RATING         PIC X(03).
+            05  IP-TAPES-RATING-N REDEFINES
+                IP-TAPES-RATING         PIC 9V99.
+            05  IP-TAPES-MEDIA-FORMAT   PIC X(10).
+
+       SD  SW-TAPES.
+       01  SW-TAPES-REC.
+            05  SW-TAPES-ARTIST         PIC X(20).
+            05  SW-TAPES-TITLE          PIC X(20).
+            05  SW-TAPES-YEAR           PIC X(04).
+            05  SW-TAPES-VALUE          PIC X(05).
+            05  SW-TAPES-VALUE-N REDEFINES
+                SW-TAPES-VALUE          PIC 999V99.
+            05  SW-TAPES-RATING         PIC X(03).
+            05  SW-TAPES-RATING-N REDEFINES
+                SW-TAPES-RATING         PIC 9V99.
+            05  SW-TAPES-MEDIA-FORMAT   PIC X(10).
+
+       FD  OP-INSURANCE.
+       01  OP-INSURANCE-REC.
+            05                          PIC X(06).
+            05  OI-ARTIST               PIC X(20).
+            05                          PIC X(02).
+            05  OI-TITLE                PIC X(20).
+            05                          PIC X(02).
+            05  OI-FORMAT               PIC X(10).
+            05                          PIC X(02).
+            05  OI-ORIG-VALUE           PIC $$$9.99.
+            05                          PIC X(03).
+            05  OI-REPL-VALUE           PIC $,$$$9.99.
+
+       FD  EX-EXCEPTIONS.
+       01  EX-EXCEPTION-REC.
+            05  EX-ARTIST               PIC X(20).
+            05                          PIC X(02) VALUE SPACES.
+            05  EX-TITLE                PIC X(20).
+            05                          PIC X(02) VALUE SPACES.
+            05  EX-REASON               PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+            05  EOF-SW-TAPES-SW         PIC X VALUE "N".
+                88  EOF-SW-TAPES              VALUE "Y".
+
+       01  WS-REPLACEMENT-RATES.
+            05  RATE-CASSETTE           PIC 9V99 VALUE 1.50.
+            05  RATE-8TRACK             PIC 9V99 VALUE 2.00.
+            05  RATE-REEL               PIC 9V99 VALUE 3.00.
+            05  RATE-OTHER              PIC 9V99 VALUE 1.75.
+
+       01  WS-REPL-WORK.
+            05  WS-REPL-VALUE           PIC 9999V99 VALUE ZERO.
+
+       01  WS-ACCUMULATORS.
+            05  A-TOTAL-ORIG-VALUE      PIC 999999V99 VALUE ZERO.
+            05  A-TOTAL-REPL-VALUE      PIC 999999V99 VALUE ZERO.
+            05  A-TOTAL-NUM             PIC 9999 VALUE ZERO.
+
+       01  TITLE-1.
+            05                          PIC X(20) VALUE ALL SPACES.
+            05                          PIC X(34) VALUE
+                    "TAPE COLLECTION INSURANCE SCHEDULE".
+
+       01  HEADER-1.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(20) VALUE "ARTIST".
+            05                          PIC X(02) VALUE ALL SPACES.
+            05                          PIC X(20) VALUE "TITLE".
+            05                          PIC X(02) VALUE ALL SPACES.
+            05                          PIC X(10) VALUE "FORMAT".
+            05                          PIC X(02) VALUE ALL SPACES.
+            05                          PIC X(08) VALUE "ORIGINAL".
+            05                          PIC X(02) VALUE ALL SPACES.
+            05                          PIC X(11) VALUE "REPLACEMENT".
+
+       01  HEADER-DASHES.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(20) VALUE ALL "-".
+            05                          PIC X(02) VALUE ALL SPACES.
+            05                          PIC X(20) VALUE ALL "-".
+            05                          PIC X(02) VALUE ALL SPACES.
+            05                          PIC X(10) VALUE ALL "-".
+            05                          PIC X(02) VALUE ALL SPACES.
+            05                          PIC X(08) VALUE ALL "-".
+            05                          PIC X(02) VALUE ALL SPACES.
+            05                          PIC X(11) VALUE ALL "-".
+
+       01  GRAND-TOTAL-DASHES.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(68) VALUE ALL "-".
+
+       01  GRAND-TOTAL-REC.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(12) VALUE "GRAND TOTAL:".
+            05                          PIC X(31) VALUE ALL SPACES.
+            05  GT-ORIG-VALUE           PIC $,$$$,$$9.99 VALUE ZERO.
+            05                          PIC X(03) VALUE ALL SPACES.
+            05  GT-REPL-VALUE           PIC $,$$$,$$9.99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       00000-MAIN.
+            SORT SW-TAPES
+                ASCENDING SW-TAPES-YEAR,
+                          SW-TAPES-ARTIST,
+                          SW-TAPES-TITLE
+                USING IP-TAPES
+                OUTPUT PROCEDURE OA1000-MAINLINE.
+
+            STOP RUN.
+
+       OA1000-MAINLINE.
+            PERFORM OB1000-SETUP.
+            PERFORM OB2000-PROCESS
+                UNTIL EOF-SW-TAPES.
+            PERFORM OB3000-WRAPUP.
+
+       OB1000-SETUP.
+            OPEN OUTPUT OP-INSURANCE.
+            OPEN OUTPUT EX-EXCEPTIONS.
+
+            MOVE SPACES                 TO OP-INSURANCE-REC.
+            WRITE OP-INSURANCE-REC FROM TITLE-1.
+            WRITE OP-INSURANCE-REC FROM HEADER-1
+                AFTER ADVANCING 1 LINES.
+            WRITE OP-INSURANCE-REC FROM HEADER-DASHES
+                AFTER ADVANCING 1 LINE.
+
+            RETURN SW-TAPES
+                AT END MOVE "Y" TO EOF-SW-TAPES-SW.
+
+       OB2000-PROCESS.
+            IF SW-TAPES-VALUE IS NOT NUMERIC
+                MOVE SPACES              TO EX-EXCEPTION-REC
+                MOVE SW-TAPES-ARTIST     TO EX-ARTIST
+                MOVE SW-TAPES-TITLE      TO EX-TITLE
+                MOVE "INVALID VALUE"     TO EX-REASON
+                WRITE EX-EXCEPTION-REC
+            ELSE
+                IF SW-TAPES-RATING IS NOT NUMERIC
+                    MOVE SPACES              TO EX-EXCEPTION-REC
+                    MOVE SW-TAPES-ARTIST     TO EX-ARTIST
+                    MOVE SW-TAPES-TITLE      TO EX-TITLE
+                    MOVE "INVALID RATING"    TO EX-REASON
+                    WRITE EX-EXCEPTION-REC
+                ELSE
+                    PERFORM OC1000-CALC-REPLACEMENT-VALUE
+
+                    MOVE SPACES                 TO OP-INSURANCE-REC
+                    MOVE SW-TAPES-ARTIST        TO OI-ARTIST
+                    MOVE SW-TAPES-TITLE         TO OI-TITLE
+                    MOVE SW-TAPES-MEDIA-FORMAT  TO OI-FORMAT
+                    MOVE SW-TAPES-VALUE-N       TO OI-ORIG-VALUE
+                    MOVE WS-REPL-VALUE          TO OI-REPL-VALUE
+
+                    WRITE OP-INSURANCE-REC
+                        AFTER ADVANCING 1 LINE
+
+                    ADD  SW-TAPES-VALUE-N       TO A-TOTAL-ORIG-VALUE
+                    ADD  WS-REPL-VALUE          TO A-TOTAL-REPL-VALUE
+                    ADD  1                      TO A-TOTAL-NUM
+                END-IF
+            END-IF.
+
+            RETURN SW-TAPES
+                AT END MOVE "Y" TO EOF-SW-TAPES-SW.
+
+       OB3000-WRAPUP.
+            MOVE SPACES                 TO OP-INSURANCE-REC.
+            WRITE OP-INSURANCE-REC FROM GRAND-TOTAL-DASHES
+                AFTER ADVANCING 1 LINE.
+
+            MOVE A-TOTAL-ORIG-VALUE     TO GT-ORIG-VALUE.
+            MOVE A-TOTAL-REPL-VALUE     TO GT-REPL-VALUE.
+
+            WRITE OP-INSURANCE-REC FROM GRAND-TOTAL-REC
+                AFTER ADVANCING 1 LINE.
+
+            CLOSE OP-INSURANCE.
+            CLOSE EX-EXCEPTIONS.
+
+       OC1000-CALC-REPLACEMENT-VALUE.
+            EVALUATE SW-TAPES-MEDIA-FORMAT
+                WHEN "CASSETTE"
+                    MULTIPLY SW-TAPES-VALUE-N BY RATE-CASSETTE
+                        GIVING WS-REPL-VALUE ROUNDED
+                WHEN "8-TRACK"
+                    MULTIPLY SW-TAPES-VALUE-N BY RATE-8TRACK
+                        GIVING WS-REPL-VALUE ROUNDED
+                WHEN "REEL-REEL"
+                    MULTIPLY SW-TAPES-VALUE-N BY RATE-REEL
+                        GIVING WS-REPL-VALUE ROUNDED
+                WHEN OTHER
+                    MULTIPLY SW-TAPES-VALUE-N BY RATE-OTHER
+                        GIVING WS-REPL-VALUE ROUNDED
+            END-EVALUATE.
