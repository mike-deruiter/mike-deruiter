@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAPE-MAINTENANCE.
+       AUTHOR. MIKE DERUITER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNUCOBOL.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT IP-MASTER
+                ASSIGN TO "/tmp/TAPES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT IP-TRANS
+                ASSIGN TO "/tmp/TAPE-TRANS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SW-MASTER
+                ASSIGN TO "SORTWK2"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SW-TRANS
+                ASSIGN TO "SORTWK3"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT MASTER-SORTED
+                ASSIGN TO "/tmp/tape-master-sorted"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TRANS-SORTED
+                ASSIGN TO "/tmp/tape-trans-sorted"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OP-MASTER
+                ASSIGN TO "/tmp/TAPES.DAT.NEW"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OP-TRANLOG
+                ASSIGN TO "/tmp/tape-transaction-log"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  IP-MASTER.
+       01  IP-MASTER-REC.
+            05  IM-ARTIST               PIC X(20).
+            05  IM-TITLE                PIC X(20).
+            05  IM-YEAR                 PIC X(04).
+            05  IM-VALUE                PIC X(05).
+            05  IM-RATING               PIC X(03).
+            05  IM-FORMAT               PIC X(10).
+
+       SD  SW-MASTER.
+       01  SW-MASTER-REC.
+            05  SWM-ARTIST              PIC X(20).
+            05  SWM-TITLE               PIC X(20).
+            05  SWM-YEAR                PIC X(04).
+            05  SWM-VALUE               PIC X(05).
+            05  SWM-RATING              PIC X(03).
+            05  SWM-FORMAT              PIC X(10).
+
+       FD  MASTER-SORTED.
+       01  MASTER-SORTED-REC.
+            05  MS-ARTIST               PIC X(20).
+            05  MS-TITLE                PIC X(20).
+            05  MS-YEAR                 PIC X(04).
+            05  MS-VALUE                PIC X(05).
+            05  MS-RATING               PIC X(03).
+            05  MS-FORMAT               PIC X(10).
+
+       FD  IP-TRANS.
+       01  IP-TRANS-REC.
+            05  IT-CODE                 PIC X(01).
+            05  IT-ARTIST               PIC X(20).
+            05  IT-TITLE                PIC X(20).
+            05  IT-YEAR                 PIC X(04).
+            05  IT-VALUE                PIC X(05).
+            05  IT-RATING               PIC X(03).
+            05  IT-FORMAT               PIC X(10).
+
+       SD  SW-TRANS.
+       01  SW-TRANS-REC.
+            05  SWT-CODE                PIC X(01).
+            05  SWT-ARTIST              PIC X(20).
+            05  SWT-TITLE               PIC X(20).
+            05  SWT-YEAR                PIC X(04).
+            05  SWT-VALUE               PIC X(05).
+            05  SWT-RATING              PIC X(03).
+            05  SWT-FORMAT              PIC X(10).
+
+       FD  TRANS-SORTED.
+       01  TRANS-SORTED-REC.
+            05  TS-CODE                 PIC X(01).
+            05  TS-ARTIST               PIC X(20).
+            05  TS-TITLE                PIC X(20).
+            05  TS-YEAR                 PIC X(04).
+            05  TS-YEAR-N REDEFINES
+                TS-YEAR                 PIC 9(04).
+            05  TS-VALUE                PIC X(05).
+            05  TS-VALUE-N REDEFINES
+                TS-VALUE                PIC 999V99.
+            05  TS-RATING               PIC X(03).
+            05  TS-RATING-N REDEFINES
+                TS-RATING               PIC 9V99.
+            05  TS-FORMAT               PIC X(10).
+
+       FD  OP-MASTER.
+       01  OP-MASTER-REC.
+            05  OM-ARTIST               PIC X(20).
+            05  OM-TITLE                PIC X(20).
+            05  OM-YEAR                 PIC X(04).
+            05  OM-VALUE                PIC X(05).
+            05  OM-RATING               PIC X(03).
+            05  OM-FORMAT               PIC X(10).
+
+       FD  OP-TRANLOG.
+       01  OP-TRANLOG-REC.
+            05  TL-CODE                 PIC X(01).
+            05                          PIC X(02) VALUE SPACES.
+            05  TL-ARTIST               PIC X(20).
+            05                          PIC X(02) VALUE SPACES.
+            05  TL-TITLE                PIC X(20).
+            05                          PIC X(02) VALUE SPACES.
+            05  TL-STATUS               PIC X(24).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+            05  EOF-MASTER-SORTED-SW    PIC X VALUE "N".
+                88  EOF-MASTER-SORTED         VALUE "Y".
+            05  EOF-TRANS-SORTED-SW     PIC X VALUE "N".
+                88  EOF-TRANS-SORTED          VALUE "Y".
+
+       01  WS-MERGE-KEYS.
+            05  WS-MASTER-KEY           PIC X(40) VALUE ALL SPACES.
+            05  WS-TRANS-KEY            PIC X(40) VALUE ALL SPACES.
+
+       01  WS-TRAN-STATUS               PIC X(24) VALUE SPACES.
+
+       01  WS-VALID-SW                  PIC X VALUE "Y".
+       01  WS-REJECT-REASON             PIC X(20) VALUE SPACES.
+
+       01  WS-CURRENT-MASTER.
+            05  WS-CM-ARTIST            PIC X(20).
+            05  WS-CM-TITLE             PIC X(20).
+            05  WS-CM-YEAR              PIC X(04).
+            05  WS-CM-VALUE             PIC X(05).
+            05  WS-CM-RATING            PIC X(03).
+            05  WS-CM-FORMAT            PIC X(10).
+            05  WS-CM-DELETED-SW        PIC X VALUE "N".
+                88  WS-CM-DELETED             VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       00000-MAIN.
+            SORT SW-MASTER
+                ASCENDING SWM-ARTIST, SWM-TITLE
+                USING IP-MASTER
+                GIVING MASTER-SORTED.
+
+            SORT SW-TRANS
+                ASCENDING SWT-ARTIST, SWT-TITLE
+                USING IP-TRANS
+                GIVING TRANS-SORTED.
+
+            PERFORM OA1000-MERGE-MASTER-AND-TRANS.
+
+            STOP RUN.
+
+       OA1000-MERGE-MASTER-AND-TRANS.
+            PERFORM OB1000-SETUP.
+            PERFORM OB2000-MERGE-ONE-STEP
+                UNTIL EOF-MASTER-SORTED AND EOF-TRANS-SORTED.
+            PERFORM OB3000-WRAPUP.
+
+       OB1000-SETUP.
+            OPEN INPUT MASTER-SORTED.
+            OPEN INPUT TRANS-SORTED.
+            OPEN OUTPUT OP-MASTER.
+            OPEN OUTPUT OP-TRANLOG.
+
+            PERFORM OB1100-READ-MASTER.
+            PERFORM OB1200-READ-TRANS.
+
+       OB1100-READ-MASTER.
+            READ MASTER-SORTED
+                AT END
+                    MOVE "Y"          TO EOF-MASTER-SORTED-SW
+                    MOVE HIGH-VALUES  TO WS-MASTER-KEY
+            END-READ.
+
+            IF NOT EOF-MASTER-SORTED
+                MOVE SPACES          TO WS-MASTER-KEY
+                STRING MS-ARTIST     DELIMITED BY SIZE
+                       MS-TITLE      DELIMITED BY SIZE
+                    INTO WS-MASTER-KEY
+                END-STRING
+            END-IF.
+
+       OB1200-READ-TRANS.
+            READ TRANS-SORTED
+                AT END
+                    MOVE "Y"          TO EOF-TRANS-SORTED-SW
+                    MOVE HIGH-VALUES  TO WS-TRANS-KEY
+            END-READ.
+
+            IF NOT EOF-TRANS-SORTED
+                MOVE SPACES          TO WS-TRANS-KEY
+                STRING TS-ARTIST     DELIMITED BY SIZE
+                       TS-TITLE      DELIMITED BY SIZE
+                    INTO WS-TRANS-KEY
+                END-STRING
+            END-IF.
+
+       OB2000-MERGE-ONE-STEP.
+            IF WS-MASTER-KEY < WS-TRANS-KEY
+                PERFORM OC1000-WRITE-MASTER-UNCHANGED
+                PERFORM OB1100-READ-MASTER
+            ELSE
+                IF WS-MASTER-KEY > WS-TRANS-KEY
+                    PERFORM OC2000-APPLY-UNMATCHED-TRANS
+                    PERFORM OB1200-READ-TRANS
+                ELSE
+                    PERFORM OC4000-INIT-CURRENT-MASTER
+                    PERFORM OC3000-APPLY-MATCHED-TRANS
+                    PERFORM OB1200-READ-TRANS
+
+                    PERFORM OB2100-DRAIN-SAME-KEY-TRANS
+                        UNTIL WS-TRANS-KEY NOT = WS-MASTER-KEY
+
+                    PERFORM OC5000-FINALIZE-CURRENT-MASTER
+                    PERFORM OB1100-READ-MASTER
+                END-IF
+            END-IF.
+
+       OB2100-DRAIN-SAME-KEY-TRANS.
+            PERFORM OC3000-APPLY-MATCHED-TRANS.
+            PERFORM OB1200-READ-TRANS.
+
+       OB3000-WRAPUP.
+            CLOSE MASTER-SORTED.
+            CLOSE TRANS-SORTED.
+            CLOSE OP-MASTER.
+            CLOSE OP-TRANLOG.
+
+       OC1000-WRITE-MASTER-UNCHANGED.
+            MOVE MS-ARTIST              TO OM-ARTIST.
+            MOVE MS-TITLE               TO OM-TITLE.
+            MOVE MS-YEAR                TO OM-YEAR.
+            MOVE MS-VALUE               TO OM-VALUE.
+            MOVE MS-RATING              TO OM-RATING.
+            MOVE MS-FORMAT              TO OM-FORMAT.
+
+            WRITE OP-MASTER-REC.
+
+       OC2000-APPLY-UNMATCHED-TRANS.
+            IF TS-CODE = "A"
+                PERFORM OC6000-VALIDATE-TRANS-FIELDS
+                IF WS-VALID-SW = "Y"
+                    MOVE TS-ARTIST          TO OM-ARTIST
+                    MOVE TS-TITLE           TO OM-TITLE
+                    MOVE TS-YEAR            TO OM-YEAR
+                    MOVE TS-VALUE           TO OM-VALUE
+                    MOVE TS-RATING          TO OM-RATING
+                    MOVE TS-FORMAT          TO OM-FORMAT
+
+                    WRITE OP-MASTER-REC
+
+                    MOVE "ADDED"            TO WS-TRAN-STATUS
+                ELSE
+                    MOVE WS-REJECT-REASON   TO WS-TRAN-STATUS
+                END-IF
+            ELSE
+                MOVE "NOT FOUND - SKIPPED"
+                                         TO WS-TRAN-STATUS
+            END-IF.
+
+            PERFORM OD1000-LOG-TRANSACTION.
+
+       OC3000-APPLY-MATCHED-TRANS.
+            IF WS-CM-DELETED
+                MOVE "NOT FOUND - SKIPPED"
+                                         TO WS-TRAN-STATUS
+            ELSE
+                EVALUATE TS-CODE
+                    WHEN "C"
+                        PERFORM OC6000-VALIDATE-TRANS-FIELDS
+                        IF WS-VALID-SW = "Y"
+                            MOVE TS-YEAR        TO WS-CM-YEAR
+                            MOVE TS-VALUE       TO WS-CM-VALUE
+                            MOVE TS-RATING      TO WS-CM-RATING
+                            MOVE TS-FORMAT      TO WS-CM-FORMAT
+
+                            MOVE "CHANGED"      TO WS-TRAN-STATUS
+                        ELSE
+                            MOVE WS-REJECT-REASON
+                                                 TO WS-TRAN-STATUS
+                        END-IF
+                    WHEN "D"
+                        MOVE "Y"            TO WS-CM-DELETED-SW
+                        MOVE "DELETED"      TO WS-TRAN-STATUS
+                    WHEN "A"
+                        MOVE "DUPLICATE ADD - SKIPPED"
+                                             TO WS-TRAN-STATUS
+                    WHEN OTHER
+                        MOVE "UNKNOWN CODE - SKIPPED"
+                                             TO WS-TRAN-STATUS
+                END-EVALUATE
+            END-IF.
+
+            PERFORM OD1000-LOG-TRANSACTION.
+
+       OC6000-VALIDATE-TRANS-FIELDS.
+            MOVE "Y"                     TO WS-VALID-SW.
+            MOVE SPACES                  TO WS-REJECT-REASON.
+
+            IF TS-YEAR NOT NUMERIC
+                MOVE "N"                 TO WS-VALID-SW
+                MOVE "INVALID YEAR"      TO WS-REJECT-REASON
+            ELSE
+                IF TS-YEAR-N < 1900
+                    OR TS-YEAR-N > 2099
+                    MOVE "N"             TO WS-VALID-SW
+                    MOVE "YEAR OUT OF RANGE"
+                                         TO WS-REJECT-REASON
+                END-IF
+            END-IF.
+
+            IF TS-VALUE NOT NUMERIC
+                MOVE "N"                 TO WS-VALID-SW
+                MOVE "INVALID VALUE"     TO WS-REJECT-REASON
+            ELSE
+                IF TS-RATING NOT NUMERIC
+                    MOVE "N"             TO WS-VALID-SW
+                    MOVE "INVALID RATING"
+                                         TO WS-REJECT-REASON
+                END-IF
+            END-IF.
+
+       OC4000-INIT-CURRENT-MASTER.
+            MOVE MS-ARTIST               TO WS-CM-ARTIST.
+            MOVE MS-TITLE                TO WS-CM-TITLE.
+            MOVE MS-YEAR                 TO WS-CM-YEAR.
+            MOVE MS-VALUE                TO WS-CM-VALUE.
+            MOVE MS-RATING               TO WS-CM-RATING.
+            MOVE MS-FORMAT               TO WS-CM-FORMAT.
+            MOVE "N"                     TO WS-CM-DELETED-SW.
+
+       OC5000-FINALIZE-CURRENT-MASTER.
+            IF NOT WS-CM-DELETED
+                MOVE WS-CM-ARTIST        TO OM-ARTIST
+                MOVE WS-CM-TITLE         TO OM-TITLE
+                MOVE WS-CM-YEAR          TO OM-YEAR
+                MOVE WS-CM-VALUE         TO OM-VALUE
+                MOVE WS-CM-RATING        TO OM-RATING
+                MOVE WS-CM-FORMAT        TO OM-FORMAT
+
+                WRITE OP-MASTER-REC
+            END-IF.
+
+       OD1000-LOG-TRANSACTION.
+            MOVE SPACES                 TO OP-TRANLOG-REC.
+            MOVE TS-CODE                TO TL-CODE.
+            MOVE TS-ARTIST              TO TL-ARTIST.
+            MOVE TS-TITLE               TO TL-TITLE.
+            MOVE WS-TRAN-STATUS         TO TL-STATUS.
+
+            WRITE OP-TRANLOG-REC.
