@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOP-TAPES.
+       AUTHOR. MIKE DERUITER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNUCOBOL.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT IP-TAPES
+                ASSIGN TO "/tmp/TAPES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OP-TOP-TAPES
+                ASSIGN TO "/tmp/top-tapes"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  IP-TAPES.
+       01  IP-TAPES-REC.
+            05  IP-TAPES-ARTIST         PIC X(20).
+            05  IP-TAPES-TITLE          PIC X(20).
+            05  IP-TAPES-YEAR           PIC X(04).
+            05  IP-TAPES-VALUE          PIC X(05).
+            05  IP-TAPES-VALUE-N REDEFINES
+                IP-TAPES-VALUE          PIC 999V99.
+            05  IP-TAPES-RATING         PIC X(03).
+            05  IP-TAPES-RATING-N REDEFINES
+                IP-TAPES-RATING         PIC 9V99.
+            05  IP-TAPES-MEDIA-FORMAT   PIC X(10).
+
+       FD  OP-TOP-TAPES.
+       01  OP-TOP-TAPES-REC             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+            05  EOF-IP-TAPES-SW         PIC X VALUE "N".
+                88  EOF-IP-TAPES              VALUE "Y".
+
+       01  WS-SUBSCRIPTS.
+            05  WS-INS-POS              PIC 99 VALUE ZERO.
+            05  WS-SCAN-IDX             PIC 99 VALUE ZERO.
+            05  WS-RANK-NUM             PIC 99 VALUE ZERO.
+
+       01  WS-RANK-TABLE-VALUE.
+            05  RV-ENTRY OCCURS 25 TIMES INDEXED BY RV-IDX.
+                10  RV-ARTIST           PIC X(20) VALUE SPACES.
+                10  RV-TITLE            PIC X(20) VALUE SPACES.
+                10  RV-YEAR             PIC X(04) VALUE SPACES.
+                10  RV-VALUE            PIC 999V99 VALUE ZERO.
+                10  RV-RATING           PIC 9V99 VALUE ZERO.
+                10  RV-FORMAT           PIC X(10) VALUE SPACES.
+
+       01  WS-RANK-TABLE-RATING.
+            05  RR-ENTRY OCCURS 25 TIMES INDEXED BY RR-IDX.
+                10  RR-ARTIST           PIC X(20) VALUE SPACES.
+                10  RR-TITLE            PIC X(20) VALUE SPACES.
+                10  RR-YEAR             PIC X(04) VALUE SPACES.
+                10  RR-VALUE            PIC 999V99 VALUE ZERO.
+                10  RR-RATING           PIC 9V99 VALUE ZERO.
+                10  RR-FORMAT           PIC X(10) VALUE SPACES.
+
+       01  TITLE-TOP-VALUE.
+            05                          PIC X(20) VALUE ALL SPACES.
+            05                          PIC X(21) VALUE
+                                            "TOP 25 TAPES BY VALUE".
+
+       01  TITLE-TOP-RATING.
+            05                          PIC X(20) VALUE ALL SPACES.
+            05                          PIC X(22) VALUE
+                                            "TOP 25 TAPES BY RATING".
+
+       01  HEADER-TOP.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(04) VALUE "RANK".
+            05                          PIC X(03) VALUE ALL SPACES.
+            05                          PIC X(20) VALUE "ARTIST".
+            05                          PIC X(02) VALUE ALL SPACES.
+            05                          PIC X(20) VALUE "TITLE".
+            05                          PIC X(03) VALUE ALL SPACES.
+            05                          PIC X(05) VALUE "VALUE".
+            05                          PIC X(03) VALUE ALL SPACES.
+            05                          PIC X(06) VALUE "RATING".
+            05                          PIC X(03) VALUE ALL SPACES.
+            05                          PIC X(04) VALUE "YEAR".
+
+       01  HEADER-TOP-DASHES.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(04) VALUE ALL "-".
+            05                          PIC X(03) VALUE ALL SPACES.
+            05                          PIC X(20) VALUE ALL "-".
+            05                          PIC X(02) VALUE ALL SPACES.
+            05                          PIC X(20) VALUE ALL "-".
+            05                          PIC X(03) VALUE ALL SPACES.
+            05                          PIC X(07) VALUE ALL "-".
+            05                          PIC X(03) VALUE ALL SPACES.
+            05                          PIC X(06) VALUE ALL "-".
+            05                          PIC X(03) VALUE ALL SPACES.
+            05                          PIC X(04) VALUE ALL "-".
+
+       01  RANK-DETAIL-REC.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05  DT-RANK                 PIC ZZ9 VALUE ZERO.
+            05                          PIC X(03) VALUE ALL SPACES.
+            05  DT-ARTIST               PIC X(20) VALUE ALL SPACES.
+            05                          PIC X(02) VALUE ALL SPACES.
+            05  DT-TITLE                PIC X(20) VALUE ALL SPACES.
+            05                          PIC X(03) VALUE ALL SPACES.
+            05  DT-VALUE                PIC $$$9.99 VALUE ZERO.
+            05                          PIC X(03) VALUE ALL SPACES.
+            05  DT-RATING               PIC 9.99 VALUE ZERO.
+            05                          PIC X(03) VALUE ALL SPACES.
+            05  DT-YEAR                 PIC X(04) VALUE ALL SPACES.
+
+       PROCEDURE DIVISION.
+
+       00000-MAIN.
+            PERFORM OA1000-INITIALIZE.
+            PERFORM OA2000-READ-AND-RANK
+                UNTIL EOF-IP-TAPES.
+            PERFORM OA3000-PRINT-REPORT.
+            PERFORM OA4000-WRAPUP.
+
+            STOP RUN.
+
+       OA1000-INITIALIZE.
+            OPEN INPUT IP-TAPES.
+            OPEN OUTPUT OP-TOP-TAPES.
+
+            PERFORM OA1500-READ-NEXT.
+
+       OA1500-READ-NEXT.
+            READ IP-TAPES
+                AT END MOVE "Y" TO EOF-IP-TAPES-SW
+            END-READ.
+
+       OA2000-READ-AND-RANK.
+            IF IP-TAPES-YEAR IS NUMERIC
+                AND IP-TAPES-VALUE IS NUMERIC
+                AND IP-TAPES-RATING IS NUMERIC
+                PERFORM OB1000-RANK-BY-VALUE
+                PERFORM OB2000-RANK-BY-RATING
+            END-IF.
+
+            PERFORM OA1500-READ-NEXT.
+
+       OA3000-PRINT-REPORT.
+            MOVE SPACES                 TO OP-TOP-TAPES-REC.
+            WRITE OP-TOP-TAPES-REC FROM TITLE-TOP-VALUE.
+            WRITE OP-TOP-TAPES-REC FROM HEADER-TOP
+                AFTER ADVANCING 1 LINES.
+            WRITE OP-TOP-TAPES-REC FROM HEADER-TOP-DASHES
+                AFTER ADVANCING 1 LINE.
+
+            PERFORM OA3100-PRINT-VALUE-LINE
+                VARYING RV-IDX FROM 1 BY 1
+                UNTIL RV-IDX > 25.
+
+            MOVE SPACES                 TO OP-TOP-TAPES-REC.
+            WRITE OP-TOP-TAPES-REC
+                AFTER ADVANCING 2 LINES.
+            WRITE OP-TOP-TAPES-REC FROM TITLE-TOP-RATING
+                AFTER ADVANCING 1 LINE.
+            WRITE OP-TOP-TAPES-REC FROM HEADER-TOP
+                AFTER ADVANCING 1 LINES.
+            WRITE OP-TOP-TAPES-REC FROM HEADER-TOP-DASHES
+                AFTER ADVANCING 1 LINE.
+
+            PERFORM OA3200-PRINT-RATING-LINE
+                VARYING RR-IDX FROM 1 BY 1
+                UNTIL RR-IDX > 25.
+
+       OA3100-PRINT-VALUE-LINE.
+            IF RV-ARTIST(RV-IDX) NOT = SPACES
+                SET WS-RANK-NUM          TO RV-IDX
+                MOVE WS-RANK-NUM         TO DT-RANK
+                MOVE RV-ARTIST(RV-IDX)   TO DT-ARTIST
+                MOVE RV-TITLE(RV-IDX)    TO DT-TITLE
+                MOVE RV-VALUE(RV-IDX)    TO DT-VALUE
+                MOVE RV-RATING(RV-IDX)   TO DT-RATING
+                MOVE RV-YEAR(RV-IDX)     TO DT-YEAR
+
+                WRITE OP-TOP-TAPES-REC FROM RANK-DETAIL-REC
+                    AFTER ADVANCING 1 LINE
+            END-IF.
+
+       OA3200-PRINT-RATING-LINE.
+            IF RR-ARTIST(RR-IDX) NOT = SPACES
+                SET WS-RANK-NUM          TO RR-IDX
+                MOVE WS-RANK-NUM         TO DT-RANK
+                MOVE RR-ARTIST(RR-IDX)   TO DT-ARTIST
+                MOVE RR-TITLE(RR-IDX)    TO DT-TITLE
+                MOVE RR-VALUE(RR-IDX)    TO DT-VALUE
+                MOVE RR-RATING(RR-IDX)   TO DT-RATING
+                MOVE RR-YEAR(RR-IDX)     TO DT-YEAR
+
+                WRITE OP-TOP-TAPES-REC FROM RANK-DETAIL-REC
+                    AFTER ADVANCING 1 LINE
+            END-IF.
+
+       OA4000-WRAPUP.
+            CLOSE IP-TAPES.
+            CLOSE OP-TOP-TAPES.
+
+       OB1000-RANK-BY-VALUE.
+            MOVE ZERO                   TO WS-INS-POS.
+
+            PERFORM OB1100-FIND-VALUE-POS
+                VARYING RV-IDX FROM 1 BY 1
+                UNTIL RV-IDX > 25 OR WS-INS-POS > 0.
+
+            IF WS-INS-POS > 0
+                PERFORM OB1200-SHIFT-VALUE-DOWN
+                    VARYING WS-SCAN-IDX FROM 25 BY -1
+                    UNTIL WS-SCAN-IDX <= WS-INS-POS
+
+                MOVE IP-TAPES-ARTIST        TO RV-ARTIST(WS-INS-POS)
+                MOVE IP-TAPES-TITLE         TO RV-TITLE(WS-INS-POS)
+                MOVE IP-TAPES-YEAR          TO RV-YEAR(WS-INS-POS)
+                MOVE IP-TAPES-VALUE-N       TO RV-VALUE(WS-INS-POS)
+                MOVE IP-TAPES-RATING-N      TO RV-RATING(WS-INS-POS)
+                MOVE IP-TAPES-MEDIA-FORMAT  TO RV-FORMAT(WS-INS-POS)
+            END-IF.
+
+       OB1100-FIND-VALUE-POS.
+            IF WS-INS-POS = 0
+                IF IP-TAPES-VALUE-N > RV-VALUE(RV-IDX)
+                    SET WS-INS-POS           TO RV-IDX
+                END-IF
+            END-IF.
+
+       OB1200-SHIFT-VALUE-DOWN.
+            MOVE RV-ARTIST(WS-SCAN-IDX - 1)  TO RV-ARTIST(WS-SCAN-IDX).
+            MOVE RV-TITLE(WS-SCAN-IDX - 1)   TO RV-TITLE(WS-SCAN-IDX).
+            MOVE RV-YEAR(WS-SCAN-IDX - 1)    TO RV-YEAR(WS-SCAN-IDX).
+            MOVE RV-VALUE(WS-SCAN-IDX - 1)   TO RV-VALUE(WS-SCAN-IDX).
+            MOVE RV-RATING(WS-SCAN-IDX - 1)  TO RV-RATING(WS-SCAN-IDX).
+            MOVE RV-FORMAT(WS-SCAN-IDX - 1)  TO RV-FORMAT(WS-SCAN-IDX).
+
+       OB2000-RANK-BY-RATING.
+            MOVE ZERO                   TO WS-INS-POS.
+
+            PERFORM OB2100-FIND-RATING-POS
+                VARYING RR-IDX FROM 1 BY 1
+                UNTIL RR-IDX > 25 OR WS-INS-POS > 0.
+
+            IF WS-INS-POS > 0
+                PERFORM OB2200-SHIFT-RATING-DOWN
+                    VARYING WS-SCAN-IDX FROM 25 BY -1
+                    UNTIL WS-SCAN-IDX <= WS-INS-POS
+
+                MOVE IP-TAPES-ARTIST        TO RR-ARTIST(WS-INS-POS)
+                MOVE IP-TAPES-TITLE         TO RR-TITLE(WS-INS-POS)
+                MOVE IP-TAPES-YEAR          TO RR-YEAR(WS-INS-POS)
+                MOVE IP-TAPES-VALUE-N       TO RR-VALUE(WS-INS-POS)
+                MOVE IP-TAPES-RATING-N      TO RR-RATING(WS-INS-POS)
+                MOVE IP-TAPES-MEDIA-FORMAT  TO RR-FORMAT(WS-INS-POS)
+            END-IF.
+
+       OB2100-FIND-RATING-POS.
+            IF WS-INS-POS = 0
+                IF IP-TAPES-RATING-N > RR-RATING(RR-IDX)
+                    SET WS-INS-POS           TO RR-IDX
+                END-IF
+            END-IF.
+
+       OB2200-SHIFT-RATING-DOWN.
+            MOVE RR-ARTIST(WS-SCAN-IDX - 1)  TO RR-ARTIST(WS-SCAN-IDX).
+            MOVE RR-TITLE(WS-SCAN-IDX - 1)   TO RR-TITLE(WS-SCAN-IDX).
+            MOVE RR-YEAR(WS-SCAN-IDX - 1)    TO RR-YEAR(WS-SCAN-IDX).
+            MOVE RR-VALUE(WS-SCAN-IDX - 1)   TO RR-VALUE(WS-SCAN-IDX).
+            MOVE RR-RATING(WS-SCAN-IDX - 1)  TO RR-RATING(WS-SCAN-IDX).
+            MOVE RR-FORMAT(WS-SCAN-IDX - 1)  TO RR-FORMAT(WS-SCAN-IDX).
