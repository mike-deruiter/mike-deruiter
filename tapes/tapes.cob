@@ -1,11 +1,11 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TAPE-COLLECTION.
        AUTHOR. MIKE DERUITER.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. GNUCOBOL.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT IP-TAPES
@@ -14,14 +14,57 @@
             SELECT OP-COLLECTION
                 ASSIGN TO "/tmp/tape-collection"
                 ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT EX-EXCEPTIONS
+                ASSIGN TO "/tmp/tape-exceptions"
+                ORGANIZATION IS LINE SEQUENTIAL.
             SELECT SW-TAPES
+                ASSIGN TO "SORTWK1"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL CP-CHECKPOINT
+                ASSIGN TO "/tmp/tape-checkpoint"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OP-CSV
+                ASSIGN TO "/tmp/tape-collection.csv"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT DUP-REPORT
+                ASSIGN TO "/tmp/tape-duplicates"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TR-IN-COLLECTION
+                ASSIGN TO "/tmp/tape-collection"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TR-OUT-COLLECTION
+                ASSIGN TO "/tmp/tape-collection.trunc"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TR-IN-CSV
+                ASSIGN TO "/tmp/tape-collection.csv"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TR-OUT-CSV
+                ASSIGN TO "/tmp/tape-collection.csv.trunc"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TR-IN-DUP
+                ASSIGN TO "/tmp/tape-duplicates"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TR-OUT-DUP
+                ASSIGN TO "/tmp/tape-duplicates.trunc"
                 ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
-        
+
        FILE SECTION.
        FD  IP-TAPES.
-       01  IP-TAPES-REC                 PIC X(52).
+       01  IP-TAPES-REC.
+            05  IP-TAPES-ARTIST         PIC X(20).
+            05  IP-TAPES-TITLE          PIC X(20).
+            05  IP-TAPES-YEAR           PIC X(04).
+            05  IP-TAPES-YEAR-N REDEFINES
+                IP-TAPES-YEAR           PIC 9(04).
+            05  IP-TAPES-VALUE          PIC X(05).
+            05  IP-TAPES-VALUE-N REDEFINES
+                IP-TAPES-VALUE          PIC 999V99.
+            05  IP-TAPES-RATING         PIC X(03).
+            05  IP-TAPES-RATING-N REDEFINES
+                IP-TAPES-RATING         PIC 9V99.
+            05  IP-TAPES-MEDIA-FORMAT   PIC X(10).
 
        SD  SW-TAPES.
        01  SW-TAPES-REC.
@@ -30,9 +73,10 @@
             05  SW-TAPES-YEAR           PIC X(04).
             05  SW-TAPES-VALUE          PIC 999V99.
             05  SW-TAPES-RATING         PIC 9V99.
+            05  SW-TAPES-MEDIA-FORMAT   PIC X(10).
 
        FD  OP-COLLECTION.
-       01  OP-COLLECTION-REC.              
+       01  OP-COLLECTION-REC.
             05                          PIC X(06).
             05  OP-TAPE-YEAR            PIC X(04).
             05                          PIC X(03).
@@ -43,6 +87,99 @@
             05  OP-TAPE-VALUE           PIC $$$9.99.
             05                          PIC X(05).
             05  OP-TAPE-RATING          PIC 9.99.
+            05                          PIC X(04).
+            05  OP-TAPE-FORMAT          PIC X(10).
+
+       FD  EX-EXCEPTIONS.
+       01  EX-EXCEPTION-REC.
+            05  EX-YEAR                 PIC X(04).
+            05                          PIC X(02) VALUE SPACES.
+            05  EX-ARTIST               PIC X(20).
+            05                          PIC X(02) VALUE SPACES.
+            05  EX-TITLE                PIC X(20).
+            05                          PIC X(02) VALUE SPACES.
+            05  EX-REASON               PIC X(20).
+
+       FD  CP-CHECKPOINT.
+       01  CP-CHECKPOINT-REC.
+            05  CP-YEAR                 PIC X(04).
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-ARTIST               PIC X(20).
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-TITLE                PIC X(20).
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-TOTAL-VALUE          PIC 9999V99.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-TOTAL-RATING         PIC 999V99.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-TOTAL-NUM            PIC 9999.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-YEAR-VALUE           PIC 9999V99.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-YEAR-RATING          PIC 999V99.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-YEAR-NUM             PIC 9999.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-ARTIST-VALUE         PIC 9999V99.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-ARTIST-NUM           PIC 9999.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-LINE-COUNT           PIC 99.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-PAGE-NUM             PIC 999.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-OUT-LINES            PIC 9(06).
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-CSV-LINES            PIC 9(06).
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-DUP-LINES            PIC 9(06).
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-FMT-CASSETTE-VALUE   PIC 9999V99.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-FMT-CASSETTE-NUM     PIC 9999.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-FMT-8TRACK-VALUE     PIC 9999V99.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-FMT-8TRACK-NUM       PIC 9999.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-FMT-REEL-VALUE       PIC 9999V99.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-FMT-REEL-NUM         PIC 9999.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-FMT-OTHER-VALUE      PIC 9999V99.
+            05                          PIC X(02) VALUE SPACES.
+            05  CP-FMT-OTHER-NUM        PIC 9999.
+
+       FD  OP-CSV.
+       01  OP-CSV-REC                   PIC X(80).
+
+       FD  DUP-REPORT.
+       01  DUP-REPORT-REC.
+            05  DUP-YEAR                PIC X(04).
+            05                          PIC X(02) VALUE SPACES.
+            05  DUP-ARTIST              PIC X(20).
+            05                          PIC X(02) VALUE SPACES.
+            05  DUP-TITLE               PIC X(20).
+            05                          PIC X(02) VALUE SPACES.
+            05  DUP-REASON              PIC X(20).
+
+       FD  TR-IN-COLLECTION.
+       01  TR-IN-COLLECTION-REC         PIC X(88).
+
+       FD  TR-OUT-COLLECTION.
+       01  TR-OUT-COLLECTION-REC        PIC X(88).
+
+       FD  TR-IN-CSV.
+       01  TR-IN-CSV-REC                PIC X(80).
+
+       FD  TR-OUT-CSV.
+       01  TR-OUT-CSV-REC               PIC X(80).
+
+       FD  TR-IN-DUP.
+       01  TR-IN-DUP-REC                PIC X(70).
+
+       FD  TR-OUT-DUP.
+       01  TR-OUT-DUP-REC               PIC X(70).
 
        WORKING-STORAGE SECTION.
        01  WS-ACCUMULATORS.
@@ -53,39 +190,116 @@
             05  A-YEAR-TAPE-RATING      PIC 999V99 VALUE ZERO.
             05  A-YEAR-TAPE-NUM         PIC 9999 VALUE ZERO.
 
+       01  WS-FORMAT-ACCUM.
+            05  A-FMT-CASSETTE-VALUE    PIC 9999V99 VALUE ZERO.
+            05  A-FMT-CASSETTE-NUM      PIC 9999 VALUE ZERO.
+            05  A-FMT-8TRACK-VALUE      PIC 9999V99 VALUE ZERO.
+            05  A-FMT-8TRACK-NUM        PIC 9999 VALUE ZERO.
+            05  A-FMT-REEL-VALUE        PIC 9999V99 VALUE ZERO.
+            05  A-FMT-REEL-NUM          PIC 9999 VALUE ZERO.
+            05  A-FMT-OTHER-VALUE       PIC 9999V99 VALUE ZERO.
+            05  A-FMT-OTHER-NUM         PIC 9999 VALUE ZERO.
+
        01  WS-SWITCHES.
             05  EOF-IP-TAPES-SW         PIC X VALUE "N".
-                88  EOF-IP-TAPES              VALUE "Y".            
-        
+                88  EOF-IP-TAPES              VALUE "Y".
+
+       01  WS-RESTART-CONTROL.
+            05  WS-RESTART-PARM         PIC X(10) VALUE SPACES.
+            05  WS-RESTART-SW           PIC X VALUE "N".
+                88  RESTART-REQUESTED         VALUE "Y".
+            05  WS-CP-EOF-SW            PIC X VALUE "N".
+                88  WS-CP-EOF                 VALUE "Y".
+            05  WS-SKIP-SW              PIC X VALUE "N".
+                88  WS-SKIPPING                VALUE "Y".
+            05  WS-CHECKPOINT-KEY       PIC X(44) VALUE SPACES.
+            05  WS-CURRENT-KEY          PIC X(44) VALUE SPACES.
+            05  WS-CHECKPOINT-COUNT     PIC 9999 VALUE ZERO.
+            05  WS-CHECKPOINT-EVERY     PIC 9999 VALUE 25.
+
+       01  WS-VALIDATION.
+            05  WS-VALID-SW             PIC X VALUE "Y".
+            05  WS-REJECT-REASON        PIC X(20) VALUE SPACES.
+
+       01  WS-ARTIST-ACCUM.
+            05  A-ARTIST-TAPE-VALUE     PIC 9999V99 VALUE ZERO.
+            05  A-ARTIST-TAPE-NUM       PIC 9999 VALUE ZERO.
+
+       01  WS-CSV-FIELDS.
+            05  CSV-VALUE               PIC ZZZ9.99.
+            05  CSV-RATING              PIC Z.99.
+            05  WS-CSV-ARTIST-LEN       PIC 99 VALUE ZERO.
+            05  WS-CSV-TITLE-LEN        PIC 99 VALUE ZERO.
+            05  WS-CSV-SCAN-IDX         PIC 99 VALUE ZERO.
+
+       01  CSV-HEADER-REC                PIC X(30) VALUE
+               "YEAR,ARTIST,TITLE,VALUE,RATING".
+
        01  WS-AVERAGES.
             05  WS-AVG-TAPE-RATE        PIC 999V99 VALUE ZERO.
             05  WS-AVG-TAPE-VAL         PIC 9999V99 VALUE ZERO.
-        
+
+       01  WS-PAGE-CONTROL.
+            05  WS-LINES-PER-PAGE       PIC 99 VALUE 50.
+            05  WS-LINE-COUNT           PIC 99 VALUE ZERO.
+            05  WS-PAGE-NUM             PIC 999 VALUE 1.
+
+       01  WS-OUTPUT-LINE-COUNTS.
+            05  WS-OUT-LINE-TOTAL       PIC 9(06) VALUE ZERO.
+            05  WS-CSV-LINE-TOTAL       PIC 9(06) VALUE ZERO.
+            05  WS-DUP-LINE-TOTAL       PIC 9(06) VALUE ZERO.
+
+       01  WS-TRUNCATE-CONTROL.
+            05  WS-TRUNC-LINE-NUM       PIC 9(06) VALUE ZERO.
+            05  WS-TRUNC-LINE-CTR       PIC 9(06) VALUE ZERO.
+            05  WS-TRUNC-EOF-SW         PIC X VALUE "N".
+                88  WS-TRUNC-EOF              VALUE "Y".
+
        01  WS-TEMPORARY.
             05  WS-PREV-YEAR            PIC X(04) VALUE ALL SPACES.
-        
+            05  WS-PREV-ARTIST          PIC X(20) VALUE ALL SPACES.
+            05  WS-PREV-DUP-ARTIST      PIC X(20) VALUE ALL SPACES.
+            05  WS-PREV-DUP-TITLE       PIC X(20) VALUE ALL SPACES.
+
        01  YEAR-AVERAGE-REC.
             05                          PIC X(06) VALUE ALL SPACES.
             05  YA-YEAR                 PIC X(05) VALUE ALL SPACES.
             05                          PIC X(08) VALUE "AVERAGE:".
             05                          PIC X(40) VALUE ALL SPACES.
-            05  YA-TAPE-VALUE           PIC $$9.99 VALUE ZERO.
+            05  YA-TAPE-VALUE           PIC $,$$$9.99 VALUE ZERO.
             05                          PIC X(05) VALUE ALL SPACES.
             05  YA-TAPE-RATING          PIC 9.99 VALUE ZERO.
-            
+
        01  YEAR-TOTAL-REC.
             05                          PIC X(06) VALUE ALL SPACES.
             05  YT-YEAR                 PIC X(05) VALUE ALL SPACES.
             05                          PIC X(06) VALUE "TOTAL:".
             05                          PIC X(40) VALUE ALL SPACES.
-            05  YT-TAPE-VALUE           PIC $,$$9.99 VALUE ZERO.
-        
+            05  YT-TAPE-VALUE           PIC $,$$$9.99 VALUE ZERO.
+
+       01  ARTIST-TOTAL-REC.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05  AT-ARTIST               PIC X(20) VALUE ALL SPACES.
+            05                          PIC X(10) VALUE "SUBTOTAL:".
+            05                          PIC X(19) VALUE ALL SPACES.
+            05  AT-COUNT                PIC ZZZ9 VALUE ZERO.
+            05                          PIC X(02) VALUE ALL SPACES.
+            05  AT-VALUE                PIC $,$$$9.99 VALUE ZERO.
+
+       01  FORMAT-TOTAL-REC.
+            05                          PIC X(10) VALUE ALL SPACES.
+            05  FT-LABEL                PIC X(13) VALUE ALL SPACES.
+            05                          PIC X(35) VALUE ALL SPACES.
+            05  FT-COUNT                PIC ZZZ9 VALUE ZERO.
+            05                          PIC X(02) VALUE ALL SPACES.
+            05  FT-VALUE                PIC $,$$$9.99 VALUE ZERO.
+
        01  GRAND-AVERAGE-REC.
             05                          PIC X(06) VALUE ALL SPACES.
             05                          PIC X(06) VALUE "GRAND ".
             05                          PIC X(08) VALUE "AVERAGE:".
             05                          PIC X(39) VALUE ALL SPACES.
-            05  GA-TAPE-VALUE           PIC $$9.99 VALUE ZERO.
+            05  GA-TAPE-VALUE           PIC $,$$$9.99 VALUE ZERO.
             05                          PIC X(05) VALUE ALL SPACES.
             05  GA-TAPE-RATING          PIC 9.99 VALUE ZERO.
 
@@ -94,12 +308,15 @@
             05                          PIC X(06) VALUE "GRAND ".
             05                          PIC X(06) VALUE "TOTAL:".
             05                          PIC X(39) VALUE ALL SPACES.
-            05  GT-TAPE-VALUE           PIC $,$$9.99 VALUE ZERO.
-            
+            05  GT-TAPE-VALUE           PIC $,$$$9.99 VALUE ZERO.
+
        01  TITLE-1.
             05                          PIC X(28) VALUE ALL SPACES.
             05                          PIC X(12) VALUE "MIKE'S TAPE ".
             05                          PIC X(10) VALUE "COLLECTION".
+            05                          PIC X(08) VALUE ALL SPACES.
+            05                          PIC X(06) VALUE "PAGE: ".
+            05  TITLE-PAGE-NUM          PIC ZZ9.
 
        01  HEADER-1.
             05                          PIC X(06) VALUE ALL SPACES.
@@ -112,6 +329,8 @@
             05                          PIC X(05) VALUE "VALUE".
             05                          PIC X(03) VALUE ALL SPACES.
             05                          PIC X(06) VALUE "RATING".
+            05                          PIC X(04) VALUE ALL SPACES.
+            05                          PIC X(06) VALUE "FORMAT".
 
        01  HEADER-DASHES.
             05                          PIC X(06) VALUE ALL SPACES.
@@ -124,13 +343,15 @@
             05                          PIC X(07) VALUE ALL "-".
             05                          PIC X(03) VALUE ALL SPACES.
             05                          PIC X(06) VALUE ALL "-".
+            05                          PIC X(04) VALUE ALL SPACES.
+            05                          PIC X(06) VALUE ALL "-".
 
        01  FOOTER-DASHES.
             05                          PIC X(58) VALUE ALL SPACES.
             05                          PIC X(07) VALUE ALL "-".
             05                          PIC X(03) VALUE ALL SPACES.
             05                          PIC X(06) VALUE ALL "-".
-            
+
        01  GRAND-TOTAL-AVG-DASHES.
             05                          PIC X(06) VALUE ALL SPACES.
             05                          PIC X(68) VALUE ALL "-".
@@ -138,15 +359,84 @@
        PROCEDURE DIVISION.
 
        00000-MAIN.
+            ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+
+            IF WS-RESTART-PARM = "RESTART"
+                MOVE "Y"                TO WS-RESTART-SW
+            END-IF.
+
             SORT SW-TAPES
                 ASCENDING SW-TAPES-YEAR,
                           SW-TAPES-ARTIST,
                           SW-TAPES-TITLE
-                USING IP-TAPES
+                INPUT PROCEDURE OA0500-VALIDATE-INPUT
                 OUTPUT PROCEDURE OA1000-MAINLINE.
 
             STOP RUN.
-            
+
+       OA0500-VALIDATE-INPUT.
+            OPEN INPUT IP-TAPES.
+            OPEN OUTPUT EX-EXCEPTIONS.
+
+            PERFORM OA0600-VALIDATE-ONE-RECORD
+                UNTIL EOF-IP-TAPES.
+
+            CLOSE IP-TAPES.
+            CLOSE EX-EXCEPTIONS.
+
+            MOVE "N"                    TO EOF-IP-TAPES-SW.
+
+       OA0600-VALIDATE-ONE-RECORD.
+            READ IP-TAPES
+                AT END MOVE "Y" TO EOF-IP-TAPES-SW
+            END-READ.
+
+            IF NOT EOF-IP-TAPES
+                MOVE "Y"                 TO WS-VALID-SW
+                MOVE SPACES              TO WS-REJECT-REASON
+
+                IF IP-TAPES-YEAR NOT NUMERIC
+                    MOVE "N"             TO WS-VALID-SW
+                    MOVE "INVALID YEAR"  TO WS-REJECT-REASON
+                ELSE
+                    IF IP-TAPES-YEAR-N < 1900
+                        OR IP-TAPES-YEAR-N > 2099
+                        MOVE "N"         TO WS-VALID-SW
+                        MOVE "YEAR OUT OF RANGE"
+                                         TO WS-REJECT-REASON
+                    END-IF
+                END-IF
+
+                IF IP-TAPES-VALUE NOT NUMERIC
+                    MOVE "N"             TO WS-VALID-SW
+                    MOVE "INVALID VALUE" TO WS-REJECT-REASON
+                ELSE
+                    IF IP-TAPES-RATING NOT NUMERIC
+                        MOVE "N"         TO WS-VALID-SW
+                        MOVE "INVALID RATING"
+                                         TO WS-REJECT-REASON
+                    END-IF
+                END-IF
+
+                IF WS-VALID-SW = "Y"
+                    MOVE IP-TAPES-ARTIST       TO SW-TAPES-ARTIST
+                    MOVE IP-TAPES-TITLE        TO SW-TAPES-TITLE
+                    MOVE IP-TAPES-YEAR         TO SW-TAPES-YEAR
+                    MOVE IP-TAPES-VALUE-N      TO SW-TAPES-VALUE
+                    MOVE IP-TAPES-RATING-N     TO SW-TAPES-RATING
+                    MOVE IP-TAPES-MEDIA-FORMAT TO SW-TAPES-MEDIA-FORMAT
+                    RELEASE SW-TAPES-REC
+                ELSE
+                    MOVE SPACES          TO EX-EXCEPTION-REC
+                    MOVE IP-TAPES-YEAR   TO EX-YEAR
+                    MOVE IP-TAPES-ARTIST TO EX-ARTIST
+                    MOVE IP-TAPES-TITLE  TO EX-TITLE
+                    MOVE WS-REJECT-REASON
+                                         TO EX-REASON
+                    WRITE EX-EXCEPTION-REC
+                END-IF
+            END-IF.
+
        OA1000-MAINLINE.
             PERFORM OB1000-SETUP.
             PERFORM OB2000-PROCESS
@@ -154,111 +444,546 @@
             PERFORM OB3000-WRAPUP.
 
        OB1000-SETUP.
-            OPEN OUTPUT OP-COLLECTION.
+            IF RESTART-REQUESTED
+                PERFORM OB1050-LOAD-CHECKPOINT
+            END-IF.
 
-            WRITE OP-COLLECTION-REC FROM TITLE-1.
-            WRITE OP-COLLECTION-REC FROM HEADER-1
-                AFTER ADVANCING 1 LINES.
-            WRITE OP-COLLECTION-REC FROM HEADER-DASHES
-                AFTER ADVANCING 1 LINE.
+            IF WS-SKIPPING
+                PERFORM OB1060-TRUNCATE-REPORTS
+
+                OPEN EXTEND OP-COLLECTION
+                OPEN EXTEND OP-CSV
+                OPEN EXTEND DUP-REPORT
+            ELSE
+                OPEN OUTPUT OP-COLLECTION
+                OPEN OUTPUT OP-CSV
+                OPEN OUTPUT DUP-REPORT
+
+                MOVE WS-PAGE-NUM        TO TITLE-PAGE-NUM
+
+                WRITE OP-COLLECTION-REC FROM TITLE-1
+                WRITE OP-COLLECTION-REC FROM HEADER-1
+                    AFTER ADVANCING 1 LINES
+                WRITE OP-COLLECTION-REC FROM HEADER-DASHES
+                    AFTER ADVANCING 1 LINE
+                ADD  4                  TO WS-OUT-LINE-TOTAL
+
+                WRITE OP-CSV-REC FROM CSV-HEADER-REC
+                ADD  1                  TO WS-CSV-LINE-TOTAL
+            END-IF.
 
             MOVE SPACES TO OP-COLLECTION-REC.
 
             RETURN SW-TAPES
                 AT END MOVE "Y" TO EOF-IP-TAPES-SW.
-                
-            MOVE SW-TAPES-YEAR          TO WS-PREV-YEAR.
-            MOVE SW-TAPES-YEAR          TO OP-TAPE-YEAR.
+
+            IF NOT WS-SKIPPING
+                MOVE SW-TAPES-YEAR      TO WS-PREV-YEAR
+                MOVE SW-TAPES-YEAR      TO OP-TAPE-YEAR
+                MOVE SW-TAPES-ARTIST    TO WS-PREV-ARTIST
+            END-IF.
+
+       OB1050-LOAD-CHECKPOINT.
+            OPEN INPUT CP-CHECKPOINT.
+
+            READ CP-CHECKPOINT
+                AT END MOVE "Y" TO WS-CP-EOF-SW
+            END-READ.
+
+            IF NOT WS-CP-EOF
+                MOVE CP-YEAR             TO WS-PREV-YEAR
+                MOVE CP-ARTIST           TO WS-PREV-ARTIST
+
+                STRING CP-YEAR           DELIMITED BY SIZE
+                       CP-ARTIST         DELIMITED BY SIZE
+                       CP-TITLE          DELIMITED BY SIZE
+                    INTO WS-CHECKPOINT-KEY
+                END-STRING
+
+                MOVE CP-TOTAL-VALUE      TO A-TOTAL-TAPE-VALUE
+                MOVE CP-TOTAL-RATING     TO A-TOTAL-TAPE-RATING
+                MOVE CP-TOTAL-NUM        TO A-TOTAL-TAPE-NUM
+                MOVE CP-YEAR-VALUE       TO A-YEAR-TAPE-VALUE
+                MOVE CP-YEAR-RATING      TO A-YEAR-TAPE-RATING
+                MOVE CP-YEAR-NUM         TO A-YEAR-TAPE-NUM
+                MOVE CP-ARTIST-VALUE     TO A-ARTIST-TAPE-VALUE
+                MOVE CP-ARTIST-NUM       TO A-ARTIST-TAPE-NUM
+
+                MOVE CP-ARTIST           TO WS-PREV-DUP-ARTIST
+                MOVE CP-TITLE            TO WS-PREV-DUP-TITLE
+
+                MOVE CP-LINE-COUNT       TO WS-LINE-COUNT
+                MOVE CP-PAGE-NUM         TO WS-PAGE-NUM
+
+                MOVE CP-OUT-LINES        TO WS-OUT-LINE-TOTAL
+                MOVE CP-CSV-LINES        TO WS-CSV-LINE-TOTAL
+                MOVE CP-DUP-LINES        TO WS-DUP-LINE-TOTAL
+
+                MOVE CP-FMT-CASSETTE-VALUE TO A-FMT-CASSETTE-VALUE
+                MOVE CP-FMT-CASSETTE-NUM   TO A-FMT-CASSETTE-NUM
+                MOVE CP-FMT-8TRACK-VALUE   TO A-FMT-8TRACK-VALUE
+                MOVE CP-FMT-8TRACK-NUM     TO A-FMT-8TRACK-NUM
+                MOVE CP-FMT-REEL-VALUE     TO A-FMT-REEL-VALUE
+                MOVE CP-FMT-REEL-NUM       TO A-FMT-REEL-NUM
+                MOVE CP-FMT-OTHER-VALUE    TO A-FMT-OTHER-VALUE
+                MOVE CP-FMT-OTHER-NUM      TO A-FMT-OTHER-NUM
+
+                MOVE "Y"                 TO WS-SKIP-SW
+            END-IF.
+
+            CLOSE CP-CHECKPOINT.
+
+       OB1060-TRUNCATE-REPORTS.
+            PERFORM OB1070-TRUNCATE-COLLECTION.
+            PERFORM OB1080-TRUNCATE-CSV.
+            PERFORM OB1090-TRUNCATE-DUP.
+
+       OB1070-TRUNCATE-COLLECTION.
+            MOVE WS-OUT-LINE-TOTAL      TO WS-TRUNC-LINE-NUM.
+            MOVE ZERO                   TO WS-TRUNC-LINE-CTR.
+            MOVE "N"                    TO WS-TRUNC-EOF-SW.
+
+            OPEN INPUT TR-IN-COLLECTION.
+            OPEN OUTPUT TR-OUT-COLLECTION.
+
+            PERFORM OB1071-COPY-COLLECTION-LINE
+                UNTIL WS-TRUNC-EOF
+                OR WS-TRUNC-LINE-CTR >= WS-TRUNC-LINE-NUM.
+
+            CLOSE TR-IN-COLLECTION.
+            CLOSE TR-OUT-COLLECTION.
+
+            CALL "CBL_DELETE_FILE" USING "/tmp/tape-collection".
+            CALL "CBL_RENAME_FILE" USING "/tmp/tape-collection.trunc"
+                                          "/tmp/tape-collection".
+
+       OB1071-COPY-COLLECTION-LINE.
+            READ TR-IN-COLLECTION
+                AT END MOVE "Y" TO WS-TRUNC-EOF-SW
+            END-READ.
+
+            IF NOT WS-TRUNC-EOF
+                WRITE TR-OUT-COLLECTION-REC FROM TR-IN-COLLECTION-REC
+                ADD  1                  TO WS-TRUNC-LINE-CTR
+            END-IF.
+
+       OB1080-TRUNCATE-CSV.
+            MOVE WS-CSV-LINE-TOTAL      TO WS-TRUNC-LINE-NUM.
+            MOVE ZERO                   TO WS-TRUNC-LINE-CTR.
+            MOVE "N"                    TO WS-TRUNC-EOF-SW.
+
+            OPEN INPUT TR-IN-CSV.
+            OPEN OUTPUT TR-OUT-CSV.
+
+            PERFORM OB1081-COPY-CSV-LINE
+                UNTIL WS-TRUNC-EOF
+                OR WS-TRUNC-LINE-CTR >= WS-TRUNC-LINE-NUM.
+
+            CLOSE TR-IN-CSV.
+            CLOSE TR-OUT-CSV.
+
+            CALL "CBL_DELETE_FILE" USING "/tmp/tape-collection.csv".
+            CALL "CBL_RENAME_FILE"
+                USING "/tmp/tape-collection.csv.trunc"
+                      "/tmp/tape-collection.csv".
+
+       OB1081-COPY-CSV-LINE.
+            READ TR-IN-CSV
+                AT END MOVE "Y" TO WS-TRUNC-EOF-SW
+            END-READ.
+
+            IF NOT WS-TRUNC-EOF
+                WRITE TR-OUT-CSV-REC FROM TR-IN-CSV-REC
+                ADD  1                  TO WS-TRUNC-LINE-CTR
+            END-IF.
+
+       OB1090-TRUNCATE-DUP.
+            MOVE WS-DUP-LINE-TOTAL      TO WS-TRUNC-LINE-NUM.
+            MOVE ZERO                   TO WS-TRUNC-LINE-CTR.
+            MOVE "N"                    TO WS-TRUNC-EOF-SW.
+
+            OPEN INPUT TR-IN-DUP.
+            OPEN OUTPUT TR-OUT-DUP.
+
+            PERFORM OB1091-COPY-DUP-LINE
+                UNTIL WS-TRUNC-EOF
+                OR WS-TRUNC-LINE-CTR >= WS-TRUNC-LINE-NUM.
+
+            CLOSE TR-IN-DUP.
+            CLOSE TR-OUT-DUP.
+
+            CALL "CBL_DELETE_FILE" USING "/tmp/tape-duplicates".
+            CALL "CBL_RENAME_FILE" USING "/tmp/tape-duplicates.trunc"
+                                          "/tmp/tape-duplicates".
+
+       OB1091-COPY-DUP-LINE.
+            READ TR-IN-DUP
+                AT END MOVE "Y" TO WS-TRUNC-EOF-SW
+            END-READ.
+
+            IF NOT WS-TRUNC-EOF
+                WRITE TR-OUT-DUP-REC FROM TR-IN-DUP-REC
+                ADD  1                  TO WS-TRUNC-LINE-CTR
+            END-IF.
 
        OB2000-PROCESS.
+            IF WS-SKIPPING
+                PERFORM OE3000-CHECK-RESTART-SKIP
+            END-IF.
+
+            IF WS-SKIPPING
+                RETURN SW-TAPES
+                    AT END MOVE "Y" TO EOF-IP-TAPES-SW
+            ELSE
+                PERFORM OB2100-PROCESS-RECORD
+            END-IF.
+
+       OB2100-PROCESS-RECORD.
+            PERFORM OE7000-CHECK-DUPLICATE-HOLDING.
+
             IF SW-TAPES-YEAR IS NOT EQUAL TO WS-PREV-YEAR
+                IF WS-PREV-ARTIST NOT = SPACES
+                    PERFORM OC1000-PRINT-ARTIST-TOTAL
+                END-IF
                 PERFORM OC2000-PRINT-PAGE-TOTAL-AVG
                 MOVE SW-TAPES-YEAR      TO WS-PREV-YEAR
                 MOVE SW-TAPES-YEAR      TO OP-TAPE-YEAR
+                MOVE SW-TAPES-ARTIST    TO WS-PREV-ARTIST
+            ELSE
+                IF SW-TAPES-ARTIST IS NOT EQUAL TO WS-PREV-ARTIST
+                    PERFORM OC1000-PRINT-ARTIST-TOTAL
+                    MOVE SW-TAPES-ARTIST TO WS-PREV-ARTIST
+                END-IF
             END-IF.
-       
+
             MOVE SW-TAPES-TITLE         TO OP-TAPE-TITLE.
             MOVE SW-TAPES-ARTIST        TO OP-TAPE-ARTIST.
             MOVE SW-TAPES-VALUE         TO OP-TAPE-VALUE.
             MOVE SW-TAPES-RATING        TO OP-TAPE-RATING.
+            MOVE SW-TAPES-MEDIA-FORMAT  TO OP-TAPE-FORMAT.
 
             ADD  SW-TAPES-VALUE         TO A-YEAR-TAPE-VALUE.
             ADD  SW-TAPES-RATING        TO A-YEAR-TAPE-RATING.
             ADD  1                      TO A-YEAR-TAPE-NUM.
 
+            ADD  SW-TAPES-VALUE         TO A-ARTIST-TAPE-VALUE.
+            ADD  1                      TO A-ARTIST-TAPE-NUM.
+
+            PERFORM OE4000-ADD-FORMAT-TOTAL.
+
+            PERFORM OE8000-CHECK-PAGE-BREAK.
+
             WRITE OP-COLLECTION-REC
                 AFTER ADVANCING 1 LINE.
 
+            PERFORM OE5000-WRITE-CSV-RECORD.
+
             MOVE SPACES                 TO OP-TAPE-YEAR.
 
+            ADD  1                      TO WS-CHECKPOINT-COUNT.
+            IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-EVERY
+                PERFORM OE2000-WRITE-CHECKPOINT
+                MOVE ZERO                TO WS-CHECKPOINT-COUNT
+            END-IF.
+
             RETURN SW-TAPES
                 AT END MOVE "Y" TO EOF-IP-TAPES-SW.
 
        OB3000-WRAPUP.
+            PERFORM OC1000-PRINT-ARTIST-TOTAL
             PERFORM OC2000-PRINT-PAGE-TOTAL-AVG
             PERFORM OC3000-PRINT-GRAND-TOTAL-AVG.
-            
+
             CLOSE OP-COLLECTION.
-                
+            CLOSE OP-CSV.
+            CLOSE DUP-REPORT.
+
+       OC1000-PRINT-ARTIST-TOTAL.
+            MOVE WS-PREV-ARTIST         TO AT-ARTIST.
+            MOVE A-ARTIST-TAPE-NUM      TO AT-COUNT.
+            MOVE A-ARTIST-TAPE-VALUE    TO AT-VALUE.
+
+            PERFORM OE8000-CHECK-PAGE-BREAK.
+
+            WRITE OP-COLLECTION-REC FROM ARTIST-TOTAL-REC
+                AFTER ADVANCING 1 LINE.
+
+            MOVE SPACES                 TO OP-COLLECTION-REC.
+
+            MOVE ZEROES                 TO A-ARTIST-TAPE-VALUE
+                                            A-ARTIST-TAPE-NUM.
+
        OC2000-PRINT-PAGE-TOTAL-AVG.
             PERFORM OD1000-CALC-YEAR-TOTAL-AVG.
-       
+
             MOVE WS-PREV-YEAR           TO YA-YEAR.
             MOVE WS-PREV-YEAR           TO YT-YEAR.
-            
+
+            PERFORM OE8000-CHECK-PAGE-BREAK.
             WRITE OP-COLLECTION-REC FROM FOOTER-DASHES
                 AFTER ADVANCING 1 LINE.
+
+            PERFORM OE6000-PRINT-FORMAT-TOTALS.
+
+            PERFORM OE8000-CHECK-PAGE-BREAK.
             WRITE OP-COLLECTION-REC FROM YEAR-AVERAGE-REC
                 AFTER ADVANCING 1 LINE.
+            PERFORM OE8000-CHECK-PAGE-BREAK.
             WRITE OP-COLLECTION-REC FROM YEAR-TOTAL-REC
                 AFTER ADVANCING 1 LINE.
-                
+
             MOVE SPACES                 TO OP-COLLECTION-REC.
-            
+
+            PERFORM OE8000-CHECK-PAGE-BREAK.
             WRITE OP-COLLECTION-REC
                 AFTER ADVANCING 1 LINE.
-                
+
        OC3000-PRINT-GRAND-TOTAL-AVG.
             PERFORM OD2000-CALC-GRAND-TOTAL-AVG.
-            
+
+            PERFORM OE8000-CHECK-PAGE-BREAK.
             WRITE OP-COLLECTION-REC FROM GRAND-TOTAL-AVG-DASHES
                 AFTER ADVANCING 1 LINE.
+            PERFORM OE8000-CHECK-PAGE-BREAK.
             WRITE OP-COLLECTION-REC FROM GRAND-TOTAL-AVG-DASHES
                 AFTER ADVANCING 1 LINE.
+            PERFORM OE8000-CHECK-PAGE-BREAK.
             WRITE OP-COLLECTION-REC FROM GRAND-AVERAGE-REC
                 AFTER ADVANCING 2 LINES.
+            PERFORM OE8000-CHECK-PAGE-BREAK.
             WRITE OP-COLLECTION-REC FROM GRAND-TOTAL-REC
                 AFTER ADVANCING 1 LINE.
 
             MOVE SPACES                 TO OP-COLLECTION-REC.
-                
+
        OD1000-CALC-YEAR-TOTAL-AVG.
             MOVE A-YEAR-TAPE-VALUE      TO YT-TAPE-VALUE.
-            
+
             MOVE A-YEAR-TAPE-VALUE      TO WS-AVG-TAPE-VAL.
             MOVE A-YEAR-TAPE-RATING     TO WS-AVG-TAPE-RATE.
-            
-            DIVIDE A-YEAR-TAPE-NUM INTO WS-AVG-TAPE-VAL
-                GIVING YA-TAPE-VALUE.
-            DIVIDE A-YEAR-TAPE-NUM INTO WS-AVG-TAPE-RATE
-                GIVING YA-TAPE-RATING.
-                
+
+            DIVIDE A-YEAR-TAPE-NUM INTO WS-AVG-TAPE-VAL.
+            DIVIDE A-YEAR-TAPE-NUM INTO WS-AVG-TAPE-RATE.
+
+            MOVE WS-AVG-TAPE-VAL        TO YA-TAPE-VALUE.
+            MOVE WS-AVG-TAPE-RATE       TO YA-TAPE-RATING.
+
             ADD  A-YEAR-TAPE-VALUE      TO A-TOTAL-TAPE-VALUE.
             ADD  A-YEAR-TAPE-RATING     TO A-TOTAL-TAPE-RATING.
             ADD  1                      TO A-TOTAL-TAPE-NUM.
-                
+
             MOVE ZEROES                 TO A-YEAR-TAPE-VALUE.
             MOVE ZEROES                 TO A-YEAR-TAPE-RATING.
             MOVE ZEROES                 TO A-YEAR-TAPE-NUM.
 
-                
+
        OD2000-CALC-GRAND-TOTAL-AVG.
             MOVE A-TOTAL-TAPE-VALUE TO GT-TAPE-VALUE.
-            
+
             MOVE A-TOTAL-TAPE-VALUE     TO WS-AVG-TAPE-VAL.
             MOVE A-TOTAL-TAPE-RATING    TO WS-AVG-TAPE-RATE.
-            
-            DIVIDE A-TOTAL-TAPE-NUM INTO WS-AVG-TAPE-VAL
-                GIVING GA-TAPE-VALUE.
-            DIVIDE A-TOTAL-TAPE-NUM INTO WS-AVG-TAPE-RATE
-                GIVING GA-TAPE-RATING.
+
+            DIVIDE A-TOTAL-TAPE-NUM INTO WS-AVG-TAPE-VAL.
+            DIVIDE A-TOTAL-TAPE-NUM INTO WS-AVG-TAPE-RATE.
+
+            MOVE WS-AVG-TAPE-VAL        TO GA-TAPE-VALUE.
+            MOVE WS-AVG-TAPE-RATE       TO GA-TAPE-RATING.
+
+       OE2000-WRITE-CHECKPOINT.
+            MOVE SPACES                 TO CP-CHECKPOINT-REC.
+
+            MOVE SW-TAPES-YEAR          TO CP-YEAR.
+            MOVE SW-TAPES-ARTIST        TO CP-ARTIST.
+            MOVE SW-TAPES-TITLE         TO CP-TITLE.
+            MOVE A-TOTAL-TAPE-VALUE     TO CP-TOTAL-VALUE.
+            MOVE A-TOTAL-TAPE-RATING    TO CP-TOTAL-RATING.
+            MOVE A-TOTAL-TAPE-NUM       TO CP-TOTAL-NUM.
+            MOVE A-YEAR-TAPE-VALUE      TO CP-YEAR-VALUE.
+            MOVE A-YEAR-TAPE-RATING     TO CP-YEAR-RATING.
+            MOVE A-YEAR-TAPE-NUM        TO CP-YEAR-NUM.
+            MOVE A-ARTIST-TAPE-VALUE    TO CP-ARTIST-VALUE.
+            MOVE A-ARTIST-TAPE-NUM      TO CP-ARTIST-NUM.
+            MOVE WS-LINE-COUNT          TO CP-LINE-COUNT.
+            MOVE WS-PAGE-NUM            TO CP-PAGE-NUM.
+
+            MOVE WS-OUT-LINE-TOTAL      TO CP-OUT-LINES.
+            MOVE WS-CSV-LINE-TOTAL      TO CP-CSV-LINES.
+            MOVE WS-DUP-LINE-TOTAL      TO CP-DUP-LINES.
+
+            MOVE A-FMT-CASSETTE-VALUE   TO CP-FMT-CASSETTE-VALUE.
+            MOVE A-FMT-CASSETTE-NUM     TO CP-FMT-CASSETTE-NUM.
+            MOVE A-FMT-8TRACK-VALUE     TO CP-FMT-8TRACK-VALUE.
+            MOVE A-FMT-8TRACK-NUM       TO CP-FMT-8TRACK-NUM.
+            MOVE A-FMT-REEL-VALUE       TO CP-FMT-REEL-VALUE.
+            MOVE A-FMT-REEL-NUM         TO CP-FMT-REEL-NUM.
+            MOVE A-FMT-OTHER-VALUE      TO CP-FMT-OTHER-VALUE.
+            MOVE A-FMT-OTHER-NUM        TO CP-FMT-OTHER-NUM.
+
+            OPEN OUTPUT CP-CHECKPOINT.
+            WRITE CP-CHECKPOINT-REC.
+            CLOSE CP-CHECKPOINT.
+
+       OE3000-CHECK-RESTART-SKIP.
+            STRING SW-TAPES-YEAR        DELIMITED BY SIZE
+                   SW-TAPES-ARTIST      DELIMITED BY SIZE
+                   SW-TAPES-TITLE       DELIMITED BY SIZE
+                INTO WS-CURRENT-KEY
+            END-STRING.
+
+            IF WS-CURRENT-KEY > WS-CHECKPOINT-KEY
+                MOVE "N"                 TO WS-SKIP-SW
+            END-IF.
+
+       OE4000-ADD-FORMAT-TOTAL.
+            EVALUATE SW-TAPES-MEDIA-FORMAT
+                WHEN "CASSETTE"
+                    ADD SW-TAPES-VALUE TO A-FMT-CASSETTE-VALUE
+                    ADD 1              TO A-FMT-CASSETTE-NUM
+                WHEN "8-TRACK"
+                    ADD SW-TAPES-VALUE TO A-FMT-8TRACK-VALUE
+                    ADD 1              TO A-FMT-8TRACK-NUM
+                WHEN "REEL-REEL"
+                    ADD SW-TAPES-VALUE TO A-FMT-REEL-VALUE
+                    ADD 1              TO A-FMT-REEL-NUM
+                WHEN OTHER
+                    ADD SW-TAPES-VALUE TO A-FMT-OTHER-VALUE
+                    ADD 1              TO A-FMT-OTHER-NUM
+            END-EVALUATE.
+
+       OE5000-WRITE-CSV-RECORD.
+            MOVE SW-TAPES-VALUE          TO CSV-VALUE.
+            MOVE SW-TAPES-RATING         TO CSV-RATING.
+
+            PERFORM OE5100-CALC-ARTIST-LEN.
+            PERFORM OE5200-CALC-TITLE-LEN.
+
+            MOVE SPACES                  TO OP-CSV-REC.
+
+            STRING SW-TAPES-YEAR         DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   SW-TAPES-ARTIST(1:WS-CSV-ARTIST-LEN)
+                                         DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   SW-TAPES-TITLE(1:WS-CSV-TITLE-LEN)
+                                         DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   CSV-VALUE             DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   CSV-RATING            DELIMITED BY SIZE
+                INTO OP-CSV-REC
+            END-STRING.
+
+            WRITE OP-CSV-REC.
+            ADD  1                      TO WS-CSV-LINE-TOTAL.
+
+       OE5100-CALC-ARTIST-LEN.
+            MOVE ZERO                    TO WS-CSV-ARTIST-LEN.
+
+            PERFORM OE5110-FIND-ARTIST-LEN
+                VARYING WS-CSV-SCAN-IDX FROM 20 BY -1
+                UNTIL WS-CSV-SCAN-IDX < 1 OR WS-CSV-ARTIST-LEN > 0.
+
+            IF WS-CSV-ARTIST-LEN = 0
+                MOVE 1                   TO WS-CSV-ARTIST-LEN
+            END-IF.
+
+       OE5110-FIND-ARTIST-LEN.
+            IF SW-TAPES-ARTIST(WS-CSV-SCAN-IDX:1) NOT = SPACE
+                MOVE WS-CSV-SCAN-IDX      TO WS-CSV-ARTIST-LEN
+            END-IF.
+
+       OE5200-CALC-TITLE-LEN.
+            MOVE ZERO                    TO WS-CSV-TITLE-LEN.
+
+            PERFORM OE5210-FIND-TITLE-LEN
+                VARYING WS-CSV-SCAN-IDX FROM 20 BY -1
+                UNTIL WS-CSV-SCAN-IDX < 1 OR WS-CSV-TITLE-LEN > 0.
+
+            IF WS-CSV-TITLE-LEN = 0
+                MOVE 1                   TO WS-CSV-TITLE-LEN
+            END-IF.
+
+       OE5210-FIND-TITLE-LEN.
+            IF SW-TAPES-TITLE(WS-CSV-SCAN-IDX:1) NOT = SPACE
+                MOVE WS-CSV-SCAN-IDX      TO WS-CSV-TITLE-LEN
+            END-IF.
+
+       OE6000-PRINT-FORMAT-TOTALS.
+            IF A-FMT-CASSETTE-NUM > 0
+                MOVE "CASSETTES:"        TO FT-LABEL
+                MOVE A-FMT-CASSETTE-NUM  TO FT-COUNT
+                MOVE A-FMT-CASSETTE-VALUE TO FT-VALUE
+                PERFORM OE8000-CHECK-PAGE-BREAK
+                WRITE OP-COLLECTION-REC FROM FORMAT-TOTAL-REC
+                    AFTER ADVANCING 1 LINE
+            END-IF.
+            IF A-FMT-8TRACK-NUM > 0
+                MOVE "8-TRACKS:"         TO FT-LABEL
+                MOVE A-FMT-8TRACK-NUM    TO FT-COUNT
+                MOVE A-FMT-8TRACK-VALUE  TO FT-VALUE
+                PERFORM OE8000-CHECK-PAGE-BREAK
+                WRITE OP-COLLECTION-REC FROM FORMAT-TOTAL-REC
+                    AFTER ADVANCING 1 LINE
+            END-IF.
+            IF A-FMT-REEL-NUM > 0
+                MOVE "REEL-TO-REEL:"     TO FT-LABEL
+                MOVE A-FMT-REEL-NUM      TO FT-COUNT
+                MOVE A-FMT-REEL-VALUE    TO FT-VALUE
+                PERFORM OE8000-CHECK-PAGE-BREAK
+                WRITE OP-COLLECTION-REC FROM FORMAT-TOTAL-REC
+                    AFTER ADVANCING 1 LINE
+            END-IF.
+            IF A-FMT-OTHER-NUM > 0
+                MOVE "OTHER:"            TO FT-LABEL
+                MOVE A-FMT-OTHER-NUM     TO FT-COUNT
+                MOVE A-FMT-OTHER-VALUE   TO FT-VALUE
+                PERFORM OE8000-CHECK-PAGE-BREAK
+                WRITE OP-COLLECTION-REC FROM FORMAT-TOTAL-REC
+                    AFTER ADVANCING 1 LINE
+            END-IF.
+
+            MOVE ZEROES TO A-FMT-CASSETTE-VALUE A-FMT-CASSETTE-NUM
+                           A-FMT-8TRACK-VALUE   A-FMT-8TRACK-NUM
+                           A-FMT-REEL-VALUE     A-FMT-REEL-NUM
+                           A-FMT-OTHER-VALUE    A-FMT-OTHER-NUM.
+
+       OE7000-CHECK-DUPLICATE-HOLDING.
+            IF SW-TAPES-ARTIST = WS-PREV-DUP-ARTIST
+                AND SW-TAPES-TITLE = WS-PREV-DUP-TITLE
+                MOVE SPACES                  TO DUP-REPORT-REC
+                MOVE SW-TAPES-YEAR           TO DUP-YEAR
+                MOVE SW-TAPES-ARTIST         TO DUP-ARTIST
+                MOVE SW-TAPES-TITLE          TO DUP-TITLE
+                MOVE "POSSIBLE DUPLICATE"    TO DUP-REASON
+                WRITE DUP-REPORT-REC
+                ADD  1                       TO WS-DUP-LINE-TOTAL
+            END-IF.
+
+            MOVE SW-TAPES-ARTIST             TO WS-PREV-DUP-ARTIST.
+            MOVE SW-TAPES-TITLE              TO WS-PREV-DUP-TITLE.
+
+       OE8000-CHECK-PAGE-BREAK.
+            ADD  1                      TO WS-LINE-COUNT.
+            ADD  1                      TO WS-OUT-LINE-TOTAL.
+
+            IF WS-LINE-COUNT > WS-LINES-PER-PAGE
+                PERFORM OE9000-PRINT-PAGE-HEADERS
+                MOVE 1                   TO WS-LINE-COUNT
+            END-IF.
+
+       OE9000-PRINT-PAGE-HEADERS.
+            ADD  1                      TO WS-PAGE-NUM.
+            MOVE WS-PAGE-NUM             TO TITLE-PAGE-NUM.
+
+            MOVE SPACES                 TO OP-COLLECTION-REC.
+            WRITE OP-COLLECTION-REC
+                AFTER ADVANCING 1 LINE.
+            WRITE OP-COLLECTION-REC FROM TITLE-1
+                AFTER ADVANCING 1 LINE.
+            WRITE OP-COLLECTION-REC FROM HEADER-1
+                AFTER ADVANCING 1 LINE.
+            WRITE OP-COLLECTION-REC FROM HEADER-DASHES
+                AFTER ADVANCING 1 LINE.
+            ADD  4                      TO WS-OUT-LINE-TOTAL.
+
+            MOVE SPACES                 TO OP-COLLECTION-REC.
